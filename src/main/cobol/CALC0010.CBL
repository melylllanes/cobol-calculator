@@ -0,0 +1,96 @@
+      *****************************************************************
+      *  PROGRAM-ID:  CALC0010
+      *  AUTHOR:      D. MELYLLANES
+      *  INSTALLATION: OPERATIONS BATCH CALCULATION UNIT
+      *  DATE-WRITTEN: 08/09/2026
+      *  DATE-COMPILED:
+      *
+      *  REMARKS.
+      *      CALLABLE FOUR-FUNCTION CALCULATOR SUBROUTINE.  THIS IS
+      *      THE SAME ADD/SUBTRACT/MULTIPLY/DIVIDE LOGIC THAT USED TO
+      *      LIVE INLINE IN CALCULADORA, PULLED OUT SO OTHER BATCH
+      *      PROGRAMS CAN CALL IT DIRECTLY INSTEAD OF SHELLING OUT TO
+      *      CALCULADORA.
+      *
+      *      LINKAGE.
+      *          NUM1              PIC S9(05)V99   FIRST OPERAND.
+      *          NUM2              PIC S9(05)V99   SECOND OPERAND.
+      *          OPERACION         PIC X(01)       "a","m","M","d".
+      *          RESULTADO         PIC S9(05)V99   ANSWER, ZERO IF
+      *                                            CALC-ERROR-FLAG IS
+      *                                            "Y".
+      *          CALC-ERROR-FLAG   PIC X(01)       "Y"/"N".
+      *          CALC-ERROR-MESSAGE PIC X(40)      SET WHEN "Y".
+      *
+      *  MODIFICATION HISTORY.
+      *      08/09/2026  DLM  ORIGINAL VERSION - EXTRACTED FROM
+      *                       CALCULADORA'S 8000-CALC-OPERATION.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC0010.
+       AUTHOR. D. MELYLLANES.
+       INSTALLATION. OPERATIONS BATCH CALCULATION UNIT.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  NUM1                        PIC S9(05)V99.
+       01  NUM2                        PIC S9(05)V99.
+       01  OPERACION                   PIC X(01).
+       01  RESULTADO                   PIC S9(05)V99.
+       01  CALC-ERROR-FLAG             PIC X(01).
+           88  CALC-ERROR-YES              VALUE "Y".
+           88  CALC-ERROR-NO               VALUE "N".
+       01  CALC-ERROR-MESSAGE          PIC X(40).
+
+       PROCEDURE DIVISION USING NUM1, NUM2, OPERACION, RESULTADO,
+               CALC-ERROR-FLAG, CALC-ERROR-MESSAGE.
+
+       0000-MAINLINE.
+           PERFORM 8000-CALC-OPERATION THRU 8000-EXIT
+           GOBACK
+           .
+
+      *****************************************************************
+      *  8000-CALC-OPERATION - THE FOUR SUPPORTED OPERATIONS.
+      *  SETS CALC-ERROR-FLAG TO "Y" AND ZEROES RESULTADO WHENEVER THE
+      *  OPERATION CODE IS NOT RECOGNIZED OR A DIVIDE BY ZERO IS
+      *  ATTEMPTED, SO A STALE OR MEANINGLESS RESULTADO IS NEVER
+      *  MISTAKEN FOR A VALID ANSWER.
+      *****************************************************************
+       8000-CALC-OPERATION.
+           SET CALC-ERROR-NO TO TRUE
+           MOVE SPACES TO CALC-ERROR-MESSAGE
+
+           EVALUATE OPERACION
+               WHEN "a"
+                   ADD NUM1 TO NUM2 GIVING RESULTADO
+               WHEN "m"
+                   SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO
+               WHEN "M"
+                   MULTIPLY NUM1 BY NUM2 GIVING RESULTADO
+               WHEN "d"
+                   IF NUM1 = 0
+                       MOVE ZERO TO RESULTADO
+                       SET CALC-ERROR-YES TO TRUE
+                       MOVE "ERROR - DIVIDE BY ZERO" TO
+                           CALC-ERROR-MESSAGE
+                   ELSE
+                       DIVIDE NUM1 INTO NUM2 GIVING RESULTADO
+                           ON SIZE ERROR
+                               MOVE ZERO TO RESULTADO
+                               SET CALC-ERROR-YES TO TRUE
+                               MOVE "ERROR - DIVIDE RESULT OVERFLOW"
+                                   TO CALC-ERROR-MESSAGE
+                       END-DIVIDE
+                   END-IF
+               WHEN OTHER
+                   MOVE ZERO TO RESULTADO
+                   SET CALC-ERROR-YES TO TRUE
+                   MOVE "ERROR - INVALID OPERACION CODE" TO
+                       CALC-ERROR-MESSAGE
+           END-EVALUATE
+           .
+       8000-EXIT.
+           EXIT.
