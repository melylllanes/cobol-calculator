@@ -0,0 +1,153 @@
+      *****************************************************************
+      *  PROGRAM-ID:  CALCONLN
+      *  AUTHOR:      D. MELYLLANES
+      *  INSTALLATION: OPERATIONS BATCH CALCULATION UNIT
+      *  DATE-WRITTEN: 08/09/2026
+      *  DATE-COMPILED:
+      *
+      *  REMARKS.
+      *      ONLINE CORRECTION SCREEN FOR THE CALCULATOR.  LETS AN
+      *      OPERATOR KEY IN NUM1, NUM2 AND OPERACION, SEE RESULTADO
+      *      IMMEDIATELY, AND HAVE THE ENTRY WRITTEN TO THE SAME
+      *      AUDIT LOG THAT CALCULADORA WRITES TO, SO A SINGLE
+      *      MISKEYED TRANSACTION CAN BE CORRECTED WITHOUT RESUBMITTING
+      *      A BATCH JOB.  THIS SHOP HAS NO CICS REGION, SO THE SCREEN
+      *      IS BUILT WITH A NATIVE SCREEN SECTION INSTEAD OF A BMS
+      *      MAP; THE ENTRY FIELDS AND FLOW ARE THE SAME AS A CICS
+      *      PSEUDO-CONVERSATIONAL SCREEN WOULD USE.
+      *
+      *  MODIFICATION HISTORY.
+      *      08/09/2026  DLM  ORIGINAL VERSION.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCONLN.
+       AUTHOR. D. MELYLLANES.
+       INSTALLATION. OPERATIONS BATCH CALCULATION UNIT.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-AUDIT-FILE ASSIGN TO CALCAUD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY CALCAUD.
+
+       WORKING-STORAGE SECTION.
+       77  WS-AUDIT-FILE-STATUS        PIC X(02) VALUE "00".
+       77  NUM1                        PIC S9(05)V99 VALUE 0.
+       77  NUM2                        PIC S9(05)V99 VALUE 0.
+       77  RESULTADO                   PIC S9(05)V99 VALUE 0.
+       77  OPERACION                   PIC X(01) VALUE SPACE.
+
+       01  WS-ERROR-MESSAGE            PIC X(40) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-DONE-SW              PIC X(01) VALUE "N".
+               88  WS-DONE                 VALUE "Y".
+           05  WS-CALC-ERROR-SW        PIC X(01) VALUE "N".
+               88  WS-CALC-ERROR            VALUE "Y".
+
+       SCREEN SECTION.
+       01  CALC-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01
+               VALUE "CALCULADORA - ONLINE CORRECTION ENTRY".
+           05  LINE 03 COL 01 VALUE "NUM1......:".
+           05  LINE 03 COL 13 PIC S9(05)V99 USING NUM1.
+           05  LINE 04 COL 01 VALUE "NUM2......:".
+           05  LINE 04 COL 13 PIC S9(05)V99 USING NUM2.
+           05  LINE 05 COL 01 VALUE "OPERACION.:".
+           05  LINE 05 COL 13 PIC X(01) USING OPERACION.
+           05  LINE 07 COL 01 VALUE "RESULTADO.:".
+           05  LINE 07 COL 13 PIC -(5)9.99 FROM RESULTADO.
+           05  LINE 08 COL 01 VALUE "MESSAGE...:".
+           05  LINE 08 COL 13 PIC X(40) FROM WS-ERROR-MESSAGE.
+           05  LINE 10 COL 01 VALUE
+               "ENTER 'E' AS OPERACION AND PRESS ENTER TO EXIT.".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1100-OPEN-AUDIT THRU 1100-EXIT
+
+           PERFORM 2000-ONLINE-ENTRY THRU 2000-EXIT
+               UNTIL WS-DONE
+
+           CLOSE CALC-AUDIT-FILE
+
+           STOP RUN
+           .
+
+      *****************************************************************
+      *  1100-OPEN-AUDIT - OPEN THE SAME AUDIT LOG CALCULADORA WRITES
+      *  TO, CREATING IT ON THE FIRST RUN IF IT DOES NOT YET EXIST.
+      *****************************************************************
+       1100-OPEN-AUDIT.
+           OPEN EXTEND CALC-AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT CALC-AUDIT-FILE
+           END-IF
+           .
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-ONLINE-ENTRY - PRESENT THE SCREEN, TAKE ONE ENTRY, SHOW
+      *  RESULTADO IMMEDIATELY AND AUDIT IT.
+      *****************************************************************
+       2000-ONLINE-ENTRY.
+           MOVE ZERO TO RESULTADO
+           MOVE SPACES TO WS-ERROR-MESSAGE
+           DISPLAY CALC-SCREEN
+           ACCEPT CALC-SCREEN
+
+           IF OPERACION = "E" OR OPERACION = "e"
+               SET WS-DONE TO TRUE
+           ELSE
+               PERFORM 8000-CALC-OPERATION THRU 8000-EXIT
+               DISPLAY CALC-SCREEN
+               PERFORM 3000-WRITE-AUDIT THRU 3000-EXIT
+           END-IF
+           .
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8000-CALC-OPERATION - THE FOUR SUPPORTED OPERATIONS, VIA THE
+      *  SHARED CALC0010 SUBROUTINE.
+      *****************************************************************
+       8000-CALC-OPERATION.
+           CALL "CALC0010" USING NUM1, NUM2, OPERACION, RESULTADO,
+               WS-CALC-ERROR-SW, WS-ERROR-MESSAGE
+           .
+       8000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-WRITE-AUDIT - APPEND ONE AUDIT RECORD FOR THE ENTRY JUST
+      *  KEYED, SO ONLINE CORRECTIONS LEAVE THE SAME TRAIL AS BATCH
+      *  AND SINGLE-INVOCATION RUNS.
+      *****************************************************************
+       3000-WRITE-AUDIT.
+           ACCEPT CA-DATE FROM DATE YYYYMMDD
+           ACCEPT CA-TIME FROM TIME
+           MOVE NUM1      TO CA-NUM1
+           MOVE NUM2      TO CA-NUM2
+           MOVE OPERACION TO CA-OPERACION
+           MOVE RESULTADO TO CA-RESULTADO
+           IF WS-CALC-ERROR
+               SET CA-ERROR-YES TO TRUE
+           ELSE
+               SET CA-ERROR-NO TO TRUE
+           END-IF
+           WRITE CALC-AUDIT-RECORD
+           .
+       3000-EXIT.
+           EXIT.
