@@ -0,0 +1,93 @@
+      *****************************************************************
+      *  PROGRAM-ID:  CALC0011
+      *  AUTHOR:      D. MELYLLANES
+      *  INSTALLATION: OPERATIONS BATCH CALCULATION UNIT
+      *  DATE-WRITTEN: 08/09/2026
+      *  DATE-COMPILED:
+      *
+      *  REMARKS.
+      *      FOUR-DECIMAL-PLACE COUNTERPART OF CALC0010, FOR LEDGERS
+      *      THAT CARRY MORE PRECISION THAN THE STANDARD TWO-DECIMAL
+      *      CALCULATIONS (E.G. UNIT-COST FEEDS).  SAME FOUR
+      *      OPERATIONS AND ERROR HANDLING AS CALC0010; ONLY THE
+      *      NUMBER OF DECIMAL PLACES ON THE LINKAGE DIFFERS, SO
+      *      CALC0010 AND ITS CALLERS ARE COMPLETELY UNAFFECTED.
+      *
+      *      LINKAGE.
+      *          NUM1              PIC S9(05)V9(04) FIRST OPERAND.
+      *          NUM2              PIC S9(05)V9(04) SECOND OPERAND.
+      *          OPERACION         PIC X(01)        "a","m","M","d".
+      *          RESULTADO         PIC S9(05)V9(04) ANSWER, ZERO IF
+      *                                             CALC-ERROR-FLAG IS
+      *                                             "Y".
+      *          CALC-ERROR-FLAG   PIC X(01)        "Y"/"N".
+      *          CALC-ERROR-MESSAGE PIC X(40)       SET WHEN "Y".
+      *
+      *  MODIFICATION HISTORY.
+      *      08/09/2026  DLM  ORIGINAL VERSION.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC0011.
+       AUTHOR. D. MELYLLANES.
+       INSTALLATION. OPERATIONS BATCH CALCULATION UNIT.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  NUM1                        PIC S9(05)V9(04).
+       01  NUM2                        PIC S9(05)V9(04).
+       01  OPERACION                   PIC X(01).
+       01  RESULTADO                   PIC S9(05)V9(04).
+       01  CALC-ERROR-FLAG             PIC X(01).
+           88  CALC-ERROR-YES              VALUE "Y".
+           88  CALC-ERROR-NO               VALUE "N".
+       01  CALC-ERROR-MESSAGE          PIC X(40).
+
+       PROCEDURE DIVISION USING NUM1, NUM2, OPERACION, RESULTADO,
+               CALC-ERROR-FLAG, CALC-ERROR-MESSAGE.
+
+       0000-MAINLINE.
+           PERFORM 8000-CALC-OPERATION THRU 8000-EXIT
+           GOBACK
+           .
+
+      *****************************************************************
+      *  8000-CALC-OPERATION - THE FOUR SUPPORTED OPERATIONS AT FOUR-
+      *  DECIMAL PRECISION.
+      *****************************************************************
+       8000-CALC-OPERATION.
+           SET CALC-ERROR-NO TO TRUE
+           MOVE SPACES TO CALC-ERROR-MESSAGE
+
+           EVALUATE OPERACION
+               WHEN "a"
+                   ADD NUM1 TO NUM2 GIVING RESULTADO
+               WHEN "m"
+                   SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO
+               WHEN "M"
+                   MULTIPLY NUM1 BY NUM2 GIVING RESULTADO
+               WHEN "d"
+                   IF NUM1 = 0
+                       MOVE ZERO TO RESULTADO
+                       SET CALC-ERROR-YES TO TRUE
+                       MOVE "ERROR - DIVIDE BY ZERO" TO
+                           CALC-ERROR-MESSAGE
+                   ELSE
+                       DIVIDE NUM1 INTO NUM2 GIVING RESULTADO
+                           ON SIZE ERROR
+                               MOVE ZERO TO RESULTADO
+                               SET CALC-ERROR-YES TO TRUE
+                               MOVE "ERROR - DIVIDE RESULT OVERFLOW"
+                                   TO CALC-ERROR-MESSAGE
+                       END-DIVIDE
+                   END-IF
+               WHEN OTHER
+                   MOVE ZERO TO RESULTADO
+                   SET CALC-ERROR-YES TO TRUE
+                   MOVE "ERROR - INVALID OPERACION CODE" TO
+                       CALC-ERROR-MESSAGE
+           END-EVALUATE
+           .
+       8000-EXIT.
+           EXIT.
