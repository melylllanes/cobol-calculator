@@ -0,0 +1,1305 @@
+      *****************************************************************
+      *  PROGRAM-ID:  CALCULADORA
+      *  AUTHOR:      D. MELYLLANES
+      *  INSTALLATION: OPERATIONS BATCH CALCULATION UNIT
+      *  DATE-WRITTEN: 01/15/2019
+      *  DATE-COMPILED:
+      *
+      *  REMARKS.
+      *      FOUR-FUNCTION CALCULATOR.  RUNS EITHER AS A SINGLE
+      *      ONE-SHOT CALCULATION DRIVEN BY COMMAND-LINE ARGUMENTS
+      *      (THE ORIGINAL MODE OF OPERATION), OR AS A BATCH JOB STEP
+      *      THAT READS A TRANSACTION FILE OF NUM1/NUM2/OPERACION
+      *      TRIPLES AND WRITES ONE RESULT RECORD PER INPUT RECORD.
+      *
+      *      BATCH MODE IS SELECTED BY PASSING "BATCH" AS THE ENTIRE
+      *      COMMAND LINE, "BATCH4" FOR THE FOUR-DECIMAL FEED, OR
+      *      "ACCUM" FOR THE RUNNING-BALANCE ACCUMULATOR FEED.  ANY
+      *      OTHER COMMAND LINE IS TREATED AS THE ORIGINAL THREE
+      *      POSITIONAL ARGUMENTS (NUM1 NUM2 OPERACION) SO EXISTING
+      *      JCL/SHELL SCRIPTS ARE UNAFFECTED.
+      *
+      *  MODIFICATION HISTORY.
+      *      01/15/2019  DLM  ORIGINAL VERSION.
+      *      08/09/2026  DLM  ADDED BATCH TRANSACTION FILE MODE SO A
+      *                       FULL DAY'S WORKLOAD CAN RUN IN ONE JOB
+      *                       STEP INSTEAD OF ONE LAUNCH PER PAIR.
+      *      08/09/2026  DLM  ADDED DIVIDE-BY-ZERO AND INVALID
+      *                       OPERACION DETECTION.
+      *      08/09/2026  DLM  RESULTADO IS NOW SIGNED SO SUBTRACT AND
+      *                       MULTIPLY CAN RETURN NEGATIVE ANSWERS.
+      *      08/09/2026  DLM  BATCH4 NOW WRITES ITS OWN AUDIT LOG,
+      *                       CHECKPOINT/RESTART AND DAILY SUMMARY
+      *                       REPORT (CALCAUD4/CALCCKPT4/CALCRPT4), SO
+      *                       THE FOUR-DECIMAL FEED IS AUDITED,
+      *                       RESTARTABLE AND RECONCILABLE THE SAME AS
+      *                       THE STANDARD TWO-DECIMAL BATCH PATH.
+      *      08/09/2026  DLM  A CHECKPOINT LEFT OVER FROM A RUN THAT
+      *                       COMPLETED CLEANLY NO LONGER LOOKS LIKE A
+      *                       RESTART POINT TO THE NEXT DAY'S RUN - THE
+      *                       FINAL CHECKPOINT OF A RUN THAT REACHES
+      *                       END OF FILE IS NOW MARKED COMPLETE
+      *                       (CK-RUN-STATUS/CK4-RUN-STATUS) AND ONLY
+      *                       AN INTERRUPTED RUN'S CHECKPOINT IS
+      *                       HONORED ON THE NEXT RUN.  ALSO ADDED
+      *                       FILE STATUS CHECKING ON OPEN INPUT OF
+      *                       TRANIN/TRANIN4 FOR THE SAME GRACEFUL-
+      *                       FAILURE HANDLING EVERY OTHER FILE IN
+      *                       THIS PROGRAM ALREADY HAS.
+      *      08/09/2026  DLM  ADDED ACCUM MODE - A RUNNING-BALANCE
+      *                       BATCH THAT CARRIES RESULTADO FORWARD AS
+      *                       NUM1 OF THE NEXT TRANSACTION INSTEAD OF
+      *                       TREATING EACH TRANSACTION AS AN
+      *                       INDEPENDENT PAIR, FOR SEQUENTIAL
+      *                       ADJUSTMENTS TO A SINGLE ACCOUNT TOTAL.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULADORA.
+       AUTHOR. D. MELYLLANES.
+       INSTALLATION. OPERATIONS BATCH CALCULATION UNIT.
+       DATE-WRITTEN. 01/15/2019.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRAN-FILE ASSIGN TO TRANIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT CALC-OUT-FILE ASSIGN TO TRANOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-FILE-STATUS.
+
+           SELECT CALC-AUDIT-FILE ASSIGN TO CALCAUD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT CALC-RPT-FILE ASSIGN TO CALCRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CALC-CKPT-FILE ASSIGN TO CALCCKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT CALC-TRAN4-FILE ASSIGN TO TRANIN4
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN4-FILE-STATUS.
+
+           SELECT CALC-OUT4-FILE ASSIGN TO TRANOUT4
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT4-FILE-STATUS.
+
+           SELECT CALC-AUDIT4-FILE ASSIGN TO CALCAUD4
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT4-FILE-STATUS.
+
+           SELECT CALC-RPT4-FILE ASSIGN TO CALCRPT4
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CALC-CKPT4-FILE ASSIGN TO CALCCKPT4
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT4-FILE-STATUS.
+
+           SELECT CALC-TRANA-FILE ASSIGN TO TRANINA
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANA-FILE-STATUS.
+
+           SELECT CALC-OUTA-FILE ASSIGN TO TRANOUTA
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUTA-FILE-STATUS.
+
+           SELECT CALC-RPTA-FILE ASSIGN TO CALCRPTA
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CALC-CKPTA-FILE ASSIGN TO CALCCKPTA
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPTA-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TRAN-FILE
+           RECORDING MODE IS F.
+           COPY CALCTRAN.
+
+       FD  CALC-OUT-FILE
+           RECORDING MODE IS F.
+           COPY CALCOUT.
+
+       FD  CALC-AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY CALCAUD.
+
+       FD  CALC-RPT-FILE.
+       01  RPT-LINE                    PIC X(86).
+
+       FD  CALC-CKPT-FILE
+           RECORDING MODE IS F.
+           COPY CALCCKPT.
+
+       FD  CALC-TRAN4-FILE
+           RECORDING MODE IS F.
+           COPY CALCTRN4.
+
+       FD  CALC-OUT4-FILE
+           RECORDING MODE IS F.
+           COPY CALCOUT4.
+
+       FD  CALC-AUDIT4-FILE
+           RECORDING MODE IS F.
+           COPY CALCAUD4.
+
+       FD  CALC-RPT4-FILE.
+       01  RPT4-LINE                   PIC X(86).
+
+       FD  CALC-CKPT4-FILE
+           RECORDING MODE IS F.
+           COPY CALCCKPT4.
+
+       FD  CALC-TRANA-FILE
+           RECORDING MODE IS F.
+           COPY CALCTRNA.
+
+       FD  CALC-OUTA-FILE
+           RECORDING MODE IS F.
+           COPY CALCOUTA.
+
+       FD  CALC-RPTA-FILE.
+       01  RPTA-LINE                   PIC X(86).
+
+       FD  CALC-CKPTA-FILE
+           RECORDING MODE IS F.
+           COPY CALCCKPTA.
+
+       WORKING-STORAGE SECTION.
+       77  WS-COMMAND-LINE             PIC X(80).
+       77  WS-AUDIT-FILE-STATUS        PIC X(02) VALUE "00".
+       77  WS-OUT-FILE-STATUS          PIC X(02) VALUE "00".
+       77  WS-CKPT-FILE-STATUS         PIC X(02) VALUE "00".
+       77  WS-AUDIT4-FILE-STATUS       PIC X(02) VALUE "00".
+       77  WS-OUT4-FILE-STATUS         PIC X(02) VALUE "00".
+       77  WS-CKPT4-FILE-STATUS        PIC X(02) VALUE "00".
+       77  WS-TRAN-FILE-STATUS         PIC X(02) VALUE "00".
+       77  WS-TRAN4-FILE-STATUS        PIC X(02) VALUE "00".
+       77  WS-TRANA-FILE-STATUS        PIC X(02) VALUE "00".
+       77  WS-OUTA-FILE-STATUS         PIC X(02) VALUE "00".
+       77  WS-CKPTA-FILE-STATUS        PIC X(02) VALUE "00".
+       77  WS-RESTART-SEQ-NO           PIC 9(09) VALUE 0.
+       77  WS-RESTART4-SEQ-NO          PIC 9(09) VALUE 0.
+       77  WS-RESTARTA-SEQ-NO          PIC 9(09) VALUE 0.
+       77  WS-CHECKPOINT-INTERVAL      PIC S9(05) COMP VALUE 100.
+       77  WS-SINCE-CHECKPOINT-COUNT   PIC S9(05) COMP VALUE 0.
+       77  WS-SINCE-CHECKPOINT4-COUNT  PIC S9(05) COMP VALUE 0.
+       77  WS-SINCE-CHECKPOINTA-COUNT  PIC S9(05) COMP VALUE 0.
+       77  WS-ACCUM-BALANCE            PIC S9(05)V99 VALUE 0.
+       77  NUM1                        PIC S9(05)V99 VALUE 0.
+       77  NUM2                        PIC S9(05)V99 VALUE 0.
+       77  RESULTADO                   PIC S9(05)V99 VALUE 0.
+       77  OPERACION                   PIC A(01).
+
+       77  NUM1-HISCALE                PIC S9(05)V9(04) VALUE 0.
+       77  NUM2-HISCALE                PIC S9(05)V9(04) VALUE 0.
+       77  RESULTADO-HISCALE           PIC S9(05)V9(04) VALUE 0.
+
+       01  WS-SWITCHES.
+           05  WS-BATCH-MODE-SW        PIC X(01) VALUE "N".
+               88  WS-BATCH-MODE           VALUE "Y".
+           05  WS-HISCALE-MODE-SW      PIC X(01) VALUE "N".
+               88  WS-HISCALE-MODE          VALUE "Y".
+           05  WS-ACCUM-MODE-SW        PIC X(01) VALUE "N".
+               88  WS-ACCUM-MODE             VALUE "Y".
+           05  WS-EOF-SW               PIC X(01) VALUE "N".
+               88  WS-END-OF-TRAN-FILE     VALUE "Y".
+           05  WS-EOF4-SW              PIC X(01) VALUE "N".
+               88  WS-END-OF-TRAN4-FILE     VALUE "Y".
+           05  WS-EOFA-SW              PIC X(01) VALUE "N".
+               88  WS-END-OF-TRANA-FILE     VALUE "Y".
+           05  WS-CALC-ERROR-SW        PIC X(01) VALUE "N".
+               88  WS-CALC-ERROR            VALUE "Y".
+
+       01  WS-ERROR-MESSAGE            PIC X(40).
+
+       01  WS-REPORT-TOTALS.
+           05  WS-ADD-TOTALS.
+               10  WS-ADD-COUNT        PIC S9(07) COMP VALUE 0.
+               10  WS-ADD-SUM          PIC S9(07)V99 COMP-3 VALUE 0.
+           05  WS-SUB-TOTALS.
+               10  WS-SUB-COUNT        PIC S9(07) COMP VALUE 0.
+               10  WS-SUB-SUM          PIC S9(07)V99 COMP-3 VALUE 0.
+           05  WS-MUL-TOTALS.
+               10  WS-MUL-COUNT        PIC S9(07) COMP VALUE 0.
+               10  WS-MUL-SUM          PIC S9(07)V99 COMP-3 VALUE 0.
+           05  WS-DIV-TOTALS.
+               10  WS-DIV-COUNT        PIC S9(07) COMP VALUE 0.
+               10  WS-DIV-SUM          PIC S9(07)V99 COMP-3 VALUE 0.
+           05  WS-ERROR-COUNT          PIC S9(07) COMP VALUE 0.
+           05  WS-GRAND-COUNT          PIC S9(07) COMP VALUE 0.
+           05  WS-GRAND-SUM            PIC S9(07)V99 COMP-3 VALUE 0.
+
+       01  WS-RPT-DETAIL-LINE.
+           05  RD-LABEL                PIC X(20).
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  RD-COUNT                PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  RD-SUM                  PIC -(7)9.99.
+           05  FILLER                  PIC X(38) VALUE SPACES.
+
+       01  WS-REPORT-TOTALS4.
+           05  WS-ADD4-TOTALS.
+               10  WS-ADD4-COUNT       PIC S9(07) COMP VALUE 0.
+               10  WS-ADD4-SUM         PIC S9(07)V9(04) COMP-3 VALUE 0.
+           05  WS-SUB4-TOTALS.
+               10  WS-SUB4-COUNT       PIC S9(07) COMP VALUE 0.
+               10  WS-SUB4-SUM         PIC S9(07)V9(04) COMP-3 VALUE 0.
+           05  WS-MUL4-TOTALS.
+               10  WS-MUL4-COUNT       PIC S9(07) COMP VALUE 0.
+               10  WS-MUL4-SUM         PIC S9(07)V9(04) COMP-3 VALUE 0.
+           05  WS-DIV4-TOTALS.
+               10  WS-DIV4-COUNT       PIC S9(07) COMP VALUE 0.
+               10  WS-DIV4-SUM         PIC S9(07)V9(04) COMP-3 VALUE 0.
+           05  WS-ERROR4-COUNT         PIC S9(07) COMP VALUE 0.
+           05  WS-GRAND4-COUNT         PIC S9(07) COMP VALUE 0.
+           05  WS-GRAND4-SUM           PIC S9(07)V9(04) COMP-3 VALUE 0.
+
+       01  WS-RPT4-DETAIL-LINE.
+           05  RD4-LABEL               PIC X(20).
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  RD4-COUNT               PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  RD4-SUM                 PIC -(5)9.9999.
+           05  FILLER                  PIC X(38) VALUE SPACES.
+
+       01  WS-REPORT-TOTALSA.
+           05  WS-ADDA-COUNT           PIC S9(07) COMP VALUE 0.
+           05  WS-SUBA-COUNT           PIC S9(07) COMP VALUE 0.
+           05  WS-MULA-COUNT           PIC S9(07) COMP VALUE 0.
+           05  WS-DIVA-COUNT           PIC S9(07) COMP VALUE 0.
+           05  WS-ERRORA-COUNT         PIC S9(07) COMP VALUE 0.
+           05  WS-GRANDA-COUNT         PIC S9(07) COMP VALUE 0.
+
+       01  WS-RPTA-DETAIL-LINE.
+           05  RDA-LABEL               PIC X(20).
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  RDA-COUNT               PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  RDA-SUM                 PIC -(7)9.99.
+           05  FILLER                  PIC X(38) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+
+           PERFORM 1100-OPEN-AUDIT THRU 1100-EXIT
+
+           IF WS-BATCH-MODE
+               PERFORM 2000-BATCH-PROCESS THRU 2000-EXIT
+           ELSE
+               IF WS-HISCALE-MODE
+                   PERFORM 2500-BATCH4-PROCESS THRU 2500-EXIT
+               ELSE
+                   IF WS-ACCUM-MODE
+                       PERFORM 6000-ACCUM-PROCESS THRU 6000-EXIT
+                   ELSE
+                       PERFORM UT-END THRU UT-END-EXIT
+                   END-IF
+               END-IF
+           END-IF
+
+           CLOSE CALC-AUDIT-FILE
+
+           STOP RUN
+           .
+
+      *****************************************************************
+      *  1000-INITIALIZE - DETERMINE WHETHER TO RUN IN BATCH MODE.
+      *****************************************************************
+       1000-INITIALIZE.
+           MOVE SPACES TO WS-COMMAND-LINE
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           IF WS-COMMAND-LINE(1:6) = "BATCH4"
+               SET WS-HISCALE-MODE TO TRUE
+           ELSE
+               IF WS-COMMAND-LINE(1:5) = "ACCUM"
+                   SET WS-ACCUM-MODE TO TRUE
+               ELSE
+                   IF WS-COMMAND-LINE(1:5) = "BATCH"
+                       SET WS-BATCH-MODE TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           .
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1100-OPEN-AUDIT - OPEN THE AUDIT LOG FOR APPEND, CREATING IT
+      *  ON THE FIRST RUN IF IT DOES NOT YET EXIST.
+      *****************************************************************
+       1100-OPEN-AUDIT.
+           OPEN EXTEND CALC-AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT CALC-AUDIT-FILE
+           END-IF
+           .
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-BATCH-PROCESS - READ TRANIN, CALCULATE, WRITE TRANOUT.
+      *****************************************************************
+       2000-BATCH-PROCESS.
+           PERFORM 5000-READ-CHECKPOINT THRU 5000-EXIT
+
+           OPEN INPUT CALC-TRAN-FILE
+           IF WS-TRAN-FILE-STATUS NOT = "00"
+               DISPLAY "CALCULADORA - UNABLE TO OPEN TRANIN, FILE "
+                   "STATUS " WS-TRAN-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM 2050-OPEN-OUT-FILE THRU 2050-EXIT
+               OPEN OUTPUT CALC-RPT-FILE
+
+               PERFORM 2100-READ-TRAN THRU 2100-EXIT
+
+               PERFORM 2200-PROCESS-TRAN THRU 2200-EXIT
+                   UNTIL WS-END-OF-TRAN-FILE
+
+               PERFORM 5250-COMPLETE-CHECKPOINT THRU 5250-EXIT
+
+               PERFORM 4050-PRINT-REPORT THRU 4050-EXIT
+
+               CLOSE CALC-TRAN-FILE
+               CLOSE CALC-OUT-FILE
+               CLOSE CALC-RPT-FILE
+           END-IF
+           .
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2050-OPEN-OUT-FILE - ON A FRESH RUN, TRANOUT IS CREATED FROM
+      *  SCRATCH.  ON A RESTART (WS-RESTART-SEQ-NO > 0), THE RESULT
+      *  RECORDS ALREADY WRITTEN FOR TRANSACTIONS AT OR BELOW THE
+      *  CHECKPOINT MUST SURVIVE, SO TRANOUT IS OPENED FOR EXTEND
+      *  INSTEAD OF BEING TRUNCATED.  THE DAILY SUMMARY REPORT DOES
+      *  NOT NEED THE SAME TREATMENT - ITS TOTALS ARE RELOADED FROM
+      *  THE CHECKPOINT (SEE 5000-READ-CHECKPOINT) AND CALCRPT IS
+      *  REGENERATED IN FULL EACH RUN.
+      *****************************************************************
+       2050-OPEN-OUT-FILE.
+           IF WS-RESTART-SEQ-NO > 0
+               OPEN EXTEND CALC-OUT-FILE
+               IF WS-OUT-FILE-STATUS = "35"
+                   OPEN OUTPUT CALC-OUT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CALC-OUT-FILE
+           END-IF
+           .
+       2050-EXIT.
+           EXIT.
+
+       2100-READ-TRAN.
+           READ CALC-TRAN-FILE
+               AT END
+                   SET WS-END-OF-TRAN-FILE TO TRUE
+           END-READ
+           .
+       2100-EXIT.
+           EXIT.
+
+       2200-PROCESS-TRAN.
+           IF CT-TRAN-SEQ-NO > WS-RESTART-SEQ-NO
+               MOVE CT-NUM1      TO NUM1
+               MOVE CT-NUM2      TO NUM2
+               MOVE CT-OPERACION TO OPERACION
+
+               PERFORM 8000-CALC-OPERATION THRU 8000-EXIT
+
+               PERFORM 4000-ACCUMULATE-TOTALS THRU 4000-EXIT
+
+               MOVE NUM1      TO CO-NUM1
+               MOVE NUM2      TO CO-NUM2
+               MOVE OPERACION TO CO-OPERACION
+               MOVE RESULTADO TO CO-RESULTADO
+               IF WS-CALC-ERROR
+                   SET CO-STATUS-ERROR TO TRUE
+               ELSE
+                   SET CO-STATUS-OK TO TRUE
+               END-IF
+               WRITE CALC-OUT-RECORD
+
+               PERFORM 3000-WRITE-AUDIT THRU 3000-EXIT
+
+               PERFORM 5050-CHECKPOINT-IF-DUE THRU 5050-EXIT
+           END-IF
+
+           PERFORM 2100-READ-TRAN THRU 2100-EXIT
+           .
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2500-BATCH4-PROCESS - HIGH-SCALE (FOUR-DECIMAL) COUNTERPART
+      *  OF 2000-BATCH-PROCESS, FOR UNIT-COST AND OTHER FEEDS THAT
+      *  NEED MORE THAN TWO DECIMAL PLACES.  READS TRANIN4, CALLS
+      *  CALC0011, WRITES TRANOUT4, AND CARRIES THE SAME AUDIT LOG,
+      *  CHECKPOINT/RESTART AND DAILY SUMMARY REPORT SUPPORT AS
+      *  2000-BATCH-PROCESS, JUST AGAINST THE FOUR-DECIMAL CALCAUD4/
+      *  CALCCKPT4/CALCRPT4 FILES SO NEITHER SCALE'S FIGURES ARE EVER
+      *  MIXED ON ONE RECORD LAYOUT.  THE STANDARD TWO-DECIMAL BATCH
+      *  PATH ABOVE IS COMPLETELY UNCHANGED BY THIS FEED.
+      *****************************************************************
+       2500-BATCH4-PROCESS.
+           PERFORM 2510-READ-CHECKPOINT4 THRU 2510-EXIT
+
+           PERFORM 2520-OPEN-AUDIT4 THRU 2520-EXIT
+
+           OPEN INPUT CALC-TRAN4-FILE
+           IF WS-TRAN4-FILE-STATUS NOT = "00"
+               DISPLAY "CALCULADORA - UNABLE TO OPEN TRANIN4, FILE "
+                   "STATUS " WS-TRAN4-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE CALC-AUDIT4-FILE
+           ELSE
+               PERFORM 2530-OPEN-OUT4-FILE THRU 2530-EXIT
+               OPEN OUTPUT CALC-RPT4-FILE
+
+               PERFORM 2600-READ-TRAN4 THRU 2600-EXIT
+
+               PERFORM 2700-PROCESS-TRAN4 THRU 2700-EXIT
+                   UNTIL WS-END-OF-TRAN4-FILE
+
+               PERFORM 2950-COMPLETE-CHECKPOINT4 THRU 2950-EXIT
+
+               PERFORM 4250-PRINT-REPORT4 THRU 4250-EXIT
+
+               CLOSE CALC-TRAN4-FILE
+               CLOSE CALC-OUT4-FILE
+               CLOSE CALC-AUDIT4-FILE
+               CLOSE CALC-RPT4-FILE
+           END-IF
+           .
+       2500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2510-READ-CHECKPOINT4 - THE BATCH4 COUNTERPART OF
+      *  5000-READ-CHECKPOINT.
+      *****************************************************************
+       2510-READ-CHECKPOINT4.
+           MOVE 0 TO WS-RESTART4-SEQ-NO
+           OPEN INPUT CALC-CKPT4-FILE
+           IF WS-CKPT4-FILE-STATUS = "00"
+               READ CALC-CKPT4-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CK4-RUN-INTERRUPTED
+                           MOVE CK4-LAST-SEQ-NO TO WS-RESTART4-SEQ-NO
+                           MOVE CK4-ADD-COUNT   TO WS-ADD4-COUNT
+                           MOVE CK4-ADD-SUM     TO WS-ADD4-SUM
+                           MOVE CK4-SUB-COUNT   TO WS-SUB4-COUNT
+                           MOVE CK4-SUB-SUM     TO WS-SUB4-SUM
+                           MOVE CK4-MUL-COUNT   TO WS-MUL4-COUNT
+                           MOVE CK4-MUL-SUM     TO WS-MUL4-SUM
+                           MOVE CK4-DIV-COUNT   TO WS-DIV4-COUNT
+                           MOVE CK4-DIV-SUM     TO WS-DIV4-SUM
+                           MOVE CK4-ERROR-COUNT TO WS-ERROR4-COUNT
+                           MOVE CK4-GRAND-COUNT TO WS-GRAND4-COUNT
+                           MOVE CK4-GRAND-SUM   TO WS-GRAND4-SUM
+                       END-IF
+               END-READ
+               CLOSE CALC-CKPT4-FILE
+           END-IF
+           .
+       2510-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2520-OPEN-AUDIT4 - OPEN THE FOUR-DECIMAL AUDIT LOG FOR APPEND,
+      *  CREATING IT ON THE FIRST RUN IF IT DOES NOT YET EXIST.
+      *****************************************************************
+       2520-OPEN-AUDIT4.
+           OPEN EXTEND CALC-AUDIT4-FILE
+           IF WS-AUDIT4-FILE-STATUS = "35"
+               OPEN OUTPUT CALC-AUDIT4-FILE
+           END-IF
+           .
+       2520-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2530-OPEN-OUT4-FILE - THE BATCH4 COUNTERPART OF
+      *  2050-OPEN-OUT-FILE.
+      *****************************************************************
+       2530-OPEN-OUT4-FILE.
+           IF WS-RESTART4-SEQ-NO > 0
+               OPEN EXTEND CALC-OUT4-FILE
+               IF WS-OUT4-FILE-STATUS = "35"
+                   OPEN OUTPUT CALC-OUT4-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CALC-OUT4-FILE
+           END-IF
+           .
+       2530-EXIT.
+           EXIT.
+
+       2600-READ-TRAN4.
+           READ CALC-TRAN4-FILE
+               AT END
+                   SET WS-END-OF-TRAN4-FILE TO TRUE
+           END-READ
+           .
+       2600-EXIT.
+           EXIT.
+
+       2700-PROCESS-TRAN4.
+           IF CT4-TRAN-SEQ-NO > WS-RESTART4-SEQ-NO
+               MOVE CT4-NUM1      TO NUM1-HISCALE
+               MOVE CT4-NUM2      TO NUM2-HISCALE
+               MOVE CT4-OPERACION TO OPERACION
+
+               CALL "CALC0011" USING NUM1-HISCALE, NUM2-HISCALE,
+                   OPERACION, RESULTADO-HISCALE, WS-CALC-ERROR-SW,
+                   WS-ERROR-MESSAGE
+
+               PERFORM 4200-ACCUMULATE-TOTALS4 THRU 4200-EXIT
+
+               MOVE NUM1-HISCALE      TO CO4-NUM1
+               MOVE NUM2-HISCALE      TO CO4-NUM2
+               MOVE OPERACION         TO CO4-OPERACION
+               MOVE RESULTADO-HISCALE TO CO4-RESULTADO
+               IF WS-CALC-ERROR
+                   SET CO4-STATUS-ERROR TO TRUE
+               ELSE
+                   SET CO4-STATUS-OK TO TRUE
+               END-IF
+               WRITE CALC-OUT4-RECORD
+
+               PERFORM 3100-WRITE-AUDIT4 THRU 3100-EXIT
+
+               PERFORM 2800-CHECKPOINT4-IF-DUE THRU 2800-EXIT
+           END-IF
+
+           PERFORM 2600-READ-TRAN4 THRU 2600-EXIT
+           .
+       2700-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2800-CHECKPOINT4-IF-DUE - THE BATCH4 COUNTERPART OF
+      *  5050-CHECKPOINT-IF-DUE.
+      *****************************************************************
+       2800-CHECKPOINT4-IF-DUE.
+           ADD 1 TO WS-SINCE-CHECKPOINT4-COUNT
+           IF WS-SINCE-CHECKPOINT4-COUNT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 2900-WRITE-CHECKPOINT4 THRU 2900-EXIT
+               MOVE 0 TO WS-SINCE-CHECKPOINT4-COUNT
+           END-IF
+           .
+       2800-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2900-WRITE-CHECKPOINT4 - THE BATCH4 COUNTERPART OF
+      *  5200-WRITE-CHECKPOINT.
+      *****************************************************************
+       2900-WRITE-CHECKPOINT4.
+           MOVE CT4-TRAN-SEQ-NO TO CK4-LAST-SEQ-NO
+           MOVE WS-ADD4-COUNT   TO CK4-ADD-COUNT
+           MOVE WS-ADD4-SUM     TO CK4-ADD-SUM
+           MOVE WS-SUB4-COUNT   TO CK4-SUB-COUNT
+           MOVE WS-SUB4-SUM     TO CK4-SUB-SUM
+           MOVE WS-MUL4-COUNT   TO CK4-MUL-COUNT
+           MOVE WS-MUL4-SUM     TO CK4-MUL-SUM
+           MOVE WS-DIV4-COUNT   TO CK4-DIV-COUNT
+           MOVE WS-DIV4-SUM     TO CK4-DIV-SUM
+           MOVE WS-ERROR4-COUNT TO CK4-ERROR-COUNT
+           MOVE WS-GRAND4-COUNT TO CK4-GRAND-COUNT
+           MOVE WS-GRAND4-SUM   TO CK4-GRAND-SUM
+           SET CK4-RUN-INTERRUPTED TO TRUE
+           OPEN OUTPUT CALC-CKPT4-FILE
+           WRITE CALC-CKPT4-RECORD
+           CLOSE CALC-CKPT4-FILE
+           .
+       2900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2950-COMPLETE-CHECKPOINT4 - THE BATCH4 COUNTERPART OF
+      *  5250-COMPLETE-CHECKPOINT.  CALLED ONCE, UNCONDITIONALLY, AFTER
+      *  2700-PROCESS-TRAN4 FALLS OFF THE END OF TRANIN4, SO THE NEXT
+      *  DAY'S TRANIN4 (WHICH STARTS ITS OWN SEQUENCE NUMBERING BACK AT
+      *  1) IS NEVER MISTAKEN FOR TRANSACTIONS ALREADY PROCESSED.
+      *****************************************************************
+       2950-COMPLETE-CHECKPOINT4.
+           MOVE CT4-TRAN-SEQ-NO TO CK4-LAST-SEQ-NO
+           MOVE WS-ADD4-COUNT   TO CK4-ADD-COUNT
+           MOVE WS-ADD4-SUM     TO CK4-ADD-SUM
+           MOVE WS-SUB4-COUNT   TO CK4-SUB-COUNT
+           MOVE WS-SUB4-SUM     TO CK4-SUB-SUM
+           MOVE WS-MUL4-COUNT   TO CK4-MUL-COUNT
+           MOVE WS-MUL4-SUM     TO CK4-MUL-SUM
+           MOVE WS-DIV4-COUNT   TO CK4-DIV-COUNT
+           MOVE WS-DIV4-SUM     TO CK4-DIV-SUM
+           MOVE WS-ERROR4-COUNT TO CK4-ERROR-COUNT
+           MOVE WS-GRAND4-COUNT TO CK4-GRAND-COUNT
+           MOVE WS-GRAND4-SUM   TO CK4-GRAND-SUM
+           SET CK4-RUN-COMPLETE TO TRUE
+           OPEN OUTPUT CALC-CKPT4-FILE
+           WRITE CALC-CKPT4-RECORD
+           CLOSE CALC-CKPT4-FILE
+           .
+       2950-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-WRITE-AUDIT - APPEND ONE AUDIT RECORD FOR THE CALCULATION
+      *  JUST PERFORMED, SO THE DAY'S RUNS CAN BE RECONCILED AFTER THE
+      *  FACT.
+      *****************************************************************
+       3000-WRITE-AUDIT.
+           ACCEPT CA-DATE FROM DATE YYYYMMDD
+           ACCEPT CA-TIME FROM TIME
+           MOVE NUM1      TO CA-NUM1
+           MOVE NUM2      TO CA-NUM2
+           MOVE OPERACION TO CA-OPERACION
+           MOVE RESULTADO TO CA-RESULTADO
+           IF WS-CALC-ERROR
+               SET CA-ERROR-YES TO TRUE
+           ELSE
+               SET CA-ERROR-NO TO TRUE
+           END-IF
+           WRITE CALC-AUDIT-RECORD
+           .
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3100-WRITE-AUDIT4 - THE BATCH4 COUNTERPART OF 3000-WRITE-
+      *  AUDIT, APPENDING TO THE FOUR-DECIMAL AUDIT LOG INSTEAD OF THE
+      *  STANDARD TWO-DECIMAL ONE.
+      *****************************************************************
+       3100-WRITE-AUDIT4.
+           ACCEPT CA4-DATE FROM DATE YYYYMMDD
+           ACCEPT CA4-TIME FROM TIME
+           MOVE NUM1-HISCALE      TO CA4-NUM1
+           MOVE NUM2-HISCALE      TO CA4-NUM2
+           MOVE OPERACION         TO CA4-OPERACION
+           MOVE RESULTADO-HISCALE TO CA4-RESULTADO
+           IF WS-CALC-ERROR
+               SET CA4-ERROR-YES TO TRUE
+           ELSE
+               SET CA4-ERROR-NO TO TRUE
+           END-IF
+           WRITE CALC-AUDIT4-RECORD
+           .
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4000-ACCUMULATE-TOTALS - ROLL ONE BATCH TRANSACTION INTO THE
+      *  CONTROL-BREAK TOTALS FOR THE DAILY SUMMARY REPORT.  A
+      *  TRANSACTION THAT CAME BACK WITH WS-CALC-ERROR SET (DIVIDE BY
+      *  ZERO OR AN UNRECOGNIZED OPERACION) IS NOT A GENUINE RESULT FOR
+      *  ANY OPERATION, SO IT IS COUNTED IN WS-ERROR-COUNT INSTEAD OF
+      *  ONE OF THE FOUR OPERATION BUCKETS.  WS-GRAND-COUNT IS THE SUM
+      *  OF ALL FIVE BUCKETS, SO IT ALWAYS RECONCILES.
+      *****************************************************************
+       4000-ACCUMULATE-TOTALS.
+           IF WS-CALC-ERROR
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               EVALUATE OPERACION
+                   WHEN "a"
+                       ADD 1      TO WS-ADD-COUNT
+                       ADD RESULTADO TO WS-ADD-SUM
+                   WHEN "m"
+                       ADD 1      TO WS-SUB-COUNT
+                       ADD RESULTADO TO WS-SUB-SUM
+                   WHEN "M"
+                       ADD 1      TO WS-MUL-COUNT
+                       ADD RESULTADO TO WS-MUL-SUM
+                   WHEN "d"
+                       ADD 1      TO WS-DIV-COUNT
+                       ADD RESULTADO TO WS-DIV-SUM
+               END-EVALUATE
+           END-IF
+
+           ADD 1          TO WS-GRAND-COUNT
+           ADD RESULTADO  TO WS-GRAND-SUM
+           .
+       4000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4050-PRINT-REPORT - DAILY CONTROL-BREAK SUMMARY, ONE LINE PER
+      *  OPERACION CODE, AN ERROR-COUNT LINE, PLUS A GRAND TOTAL LINE.
+      *****************************************************************
+       4050-PRINT-REPORT.
+           MOVE SPACES TO RPT-LINE
+           MOVE "CALCULADORA DAILY SUMMARY" TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE "ADDS"       TO RD-LABEL
+           MOVE WS-ADD-COUNT TO RD-COUNT
+           MOVE WS-ADD-SUM   TO RD-SUM
+           MOVE WS-RPT-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE "SUBTRACTS"  TO RD-LABEL
+           MOVE WS-SUB-COUNT TO RD-COUNT
+           MOVE WS-SUB-SUM   TO RD-SUM
+           MOVE WS-RPT-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE "MULTIPLIES" TO RD-LABEL
+           MOVE WS-MUL-COUNT TO RD-COUNT
+           MOVE WS-MUL-SUM   TO RD-SUM
+           MOVE WS-RPT-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE "DIVIDES"    TO RD-LABEL
+           MOVE WS-DIV-COUNT TO RD-COUNT
+           MOVE WS-DIV-SUM   TO RD-SUM
+           MOVE WS-RPT-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE "ERRORS"       TO RD-LABEL
+           MOVE WS-ERROR-COUNT TO RD-COUNT
+           MOVE ZERO           TO RD-SUM
+           MOVE WS-RPT-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE "GRAND TOTAL"  TO RD-LABEL
+           MOVE WS-GRAND-COUNT TO RD-COUNT
+           MOVE WS-GRAND-SUM   TO RD-SUM
+           MOVE WS-RPT-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           .
+       4050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4200-ACCUMULATE-TOTALS4 - THE BATCH4 COUNTERPART OF
+      *  4000-ACCUMULATE-TOTALS.
+      *****************************************************************
+       4200-ACCUMULATE-TOTALS4.
+           IF WS-CALC-ERROR
+               ADD 1 TO WS-ERROR4-COUNT
+           ELSE
+               EVALUATE OPERACION
+                   WHEN "a"
+                       ADD 1 TO WS-ADD4-COUNT
+                       ADD RESULTADO-HISCALE TO WS-ADD4-SUM
+                   WHEN "m"
+                       ADD 1 TO WS-SUB4-COUNT
+                       ADD RESULTADO-HISCALE TO WS-SUB4-SUM
+                   WHEN "M"
+                       ADD 1 TO WS-MUL4-COUNT
+                       ADD RESULTADO-HISCALE TO WS-MUL4-SUM
+                   WHEN "d"
+                       ADD 1 TO WS-DIV4-COUNT
+                       ADD RESULTADO-HISCALE TO WS-DIV4-SUM
+               END-EVALUATE
+           END-IF
+
+           ADD 1                 TO WS-GRAND4-COUNT
+           ADD RESULTADO-HISCALE TO WS-GRAND4-SUM
+           .
+       4200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4250-PRINT-REPORT4 - THE BATCH4 COUNTERPART OF
+      *  4050-PRINT-REPORT, WRITTEN TO ITS OWN CALCRPT4 FILE SINCE A
+      *  FIXED-WIDTH DETAIL LINE CANNOT CARRY BOTH A TWO-DECIMAL AND A
+      *  FOUR-DECIMAL SUM PICTURE ON THE SAME REPORT.
+      *****************************************************************
+       4250-PRINT-REPORT4.
+           MOVE SPACES TO RPT4-LINE
+           MOVE "CALCULADORA BATCH4 SUMMARY" TO RPT4-LINE
+           WRITE RPT4-LINE
+
+           MOVE SPACES TO RPT4-LINE
+           WRITE RPT4-LINE
+
+           MOVE "ADDS"        TO RD4-LABEL
+           MOVE WS-ADD4-COUNT TO RD4-COUNT
+           MOVE WS-ADD4-SUM   TO RD4-SUM
+           MOVE WS-RPT4-DETAIL-LINE TO RPT4-LINE
+           WRITE RPT4-LINE
+
+           MOVE "SUBTRACTS"   TO RD4-LABEL
+           MOVE WS-SUB4-COUNT TO RD4-COUNT
+           MOVE WS-SUB4-SUM   TO RD4-SUM
+           MOVE WS-RPT4-DETAIL-LINE TO RPT4-LINE
+           WRITE RPT4-LINE
+
+           MOVE "MULTIPLIES"  TO RD4-LABEL
+           MOVE WS-MUL4-COUNT TO RD4-COUNT
+           MOVE WS-MUL4-SUM   TO RD4-SUM
+           MOVE WS-RPT4-DETAIL-LINE TO RPT4-LINE
+           WRITE RPT4-LINE
+
+           MOVE "DIVIDES"     TO RD4-LABEL
+           MOVE WS-DIV4-COUNT TO RD4-COUNT
+           MOVE WS-DIV4-SUM   TO RD4-SUM
+           MOVE WS-RPT4-DETAIL-LINE TO RPT4-LINE
+           WRITE RPT4-LINE
+
+           MOVE "ERRORS"        TO RD4-LABEL
+           MOVE WS-ERROR4-COUNT TO RD4-COUNT
+           MOVE ZERO            TO RD4-SUM
+           MOVE WS-RPT4-DETAIL-LINE TO RPT4-LINE
+           WRITE RPT4-LINE
+
+           MOVE SPACES TO RPT4-LINE
+           WRITE RPT4-LINE
+
+           MOVE "GRAND TOTAL"   TO RD4-LABEL
+           MOVE WS-GRAND4-COUNT TO RD4-COUNT
+           MOVE WS-GRAND4-SUM   TO RD4-SUM
+           MOVE WS-RPT4-DETAIL-LINE TO RPT4-LINE
+           WRITE RPT4-LINE
+           .
+       4250-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  5000-READ-CHECKPOINT - LOAD THE RESTART POINT AND THE TOTALS
+      *  ACCUMULATED SO FAR FROM A PRIOR RUN, IF ANY, SO A RESTARTED
+      *  JOB SKIPS TRANSACTIONS ALREADY PROCESSED INSTEAD OF
+      *  DUPLICATING AUDIT ENTRIES, AND THE DAILY SUMMARY REPORT COVERS
+      *  THE WHOLE DAY'S RUN INSTEAD OF JUST THE TRANSACTIONS PROCESSED
+      *  SINCE THE RESTART.
+      *****************************************************************
+       5000-READ-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-SEQ-NO
+           OPEN INPUT CALC-CKPT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CALC-CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CK-RUN-INTERRUPTED
+                           MOVE CK-LAST-SEQ-NO TO WS-RESTART-SEQ-NO
+                           MOVE CK-ADD-COUNT   TO WS-ADD-COUNT
+                           MOVE CK-ADD-SUM     TO WS-ADD-SUM
+                           MOVE CK-SUB-COUNT   TO WS-SUB-COUNT
+                           MOVE CK-SUB-SUM     TO WS-SUB-SUM
+                           MOVE CK-MUL-COUNT   TO WS-MUL-COUNT
+                           MOVE CK-MUL-SUM     TO WS-MUL-SUM
+                           MOVE CK-DIV-COUNT   TO WS-DIV-COUNT
+                           MOVE CK-DIV-SUM     TO WS-DIV-SUM
+                           MOVE CK-ERROR-COUNT TO WS-ERROR-COUNT
+                           MOVE CK-GRAND-COUNT TO WS-GRAND-COUNT
+                           MOVE CK-GRAND-SUM   TO WS-GRAND-SUM
+                       END-IF
+               END-READ
+               CLOSE CALC-CKPT-FILE
+           END-IF
+           .
+       5000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  5050-CHECKPOINT-IF-DUE - EVERY WS-CHECKPOINT-INTERVAL
+      *  TRANSACTIONS, RECORD THE LAST TRANSACTION SEQUENCE NUMBER
+      *  PROCESSED SO A RESTART CAN RESUME FROM THERE.
+      *****************************************************************
+       5050-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-CHECKPOINT-COUNT
+           IF WS-SINCE-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 5200-WRITE-CHECKPOINT THRU 5200-EXIT
+               MOVE 0 TO WS-SINCE-CHECKPOINT-COUNT
+           END-IF
+           .
+       5050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  5200-WRITE-CHECKPOINT - PERSIST THE LAST TRANSACTION SEQUENCE
+      *  NUMBER PROCESSED AND THE CONTROL-BREAK TOTALS ACCUMULATED SO
+      *  FAR, SO A RESTART CAN RESUME AND THE DAILY SUMMARY REPORT
+      *  STAYS ACCURATE ACROSS RESTARTS.
+      *****************************************************************
+       5200-WRITE-CHECKPOINT.
+           MOVE CT-TRAN-SEQ-NO  TO CK-LAST-SEQ-NO
+           MOVE WS-ADD-COUNT    TO CK-ADD-COUNT
+           MOVE WS-ADD-SUM      TO CK-ADD-SUM
+           MOVE WS-SUB-COUNT    TO CK-SUB-COUNT
+           MOVE WS-SUB-SUM      TO CK-SUB-SUM
+           MOVE WS-MUL-COUNT    TO CK-MUL-COUNT
+           MOVE WS-MUL-SUM      TO CK-MUL-SUM
+           MOVE WS-DIV-COUNT    TO CK-DIV-COUNT
+           MOVE WS-DIV-SUM      TO CK-DIV-SUM
+           MOVE WS-ERROR-COUNT  TO CK-ERROR-COUNT
+           MOVE WS-GRAND-COUNT  TO CK-GRAND-COUNT
+           MOVE WS-GRAND-SUM    TO CK-GRAND-SUM
+           SET CK-RUN-INTERRUPTED TO TRUE
+           OPEN OUTPUT CALC-CKPT-FILE
+           WRITE CALC-CKPT-RECORD
+           CLOSE CALC-CKPT-FILE
+           .
+       5200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  5250-COMPLETE-CHECKPOINT - CALLED ONCE, UNCONDITIONALLY, AFTER
+      *  2200-PROCESS-TRAN FALLS OFF THE END OF TRANIN, SO THE
+      *  CHECKPOINT FILE NO LONGER LOOKS LIKE A LIVE RESTART POINT.
+      *  WITHOUT THIS, THE NEXT DAY'S TRANIN (WHICH STARTS ITS OWN
+      *  SEQUENCE NUMBERING BACK AT 1 PER CALCTRAN.CPY) WOULD HAVE
+      *  EVERY RECORD FALL AT OR BELOW THE LEFTOVER RESTART POINT AND
+      *  BE SKIPPED ENTIRELY BY 2200-PROCESS-TRAN'S GUARD.
+      *****************************************************************
+       5250-COMPLETE-CHECKPOINT.
+           MOVE CT-TRAN-SEQ-NO  TO CK-LAST-SEQ-NO
+           MOVE WS-ADD-COUNT    TO CK-ADD-COUNT
+           MOVE WS-ADD-SUM      TO CK-ADD-SUM
+           MOVE WS-SUB-COUNT    TO CK-SUB-COUNT
+           MOVE WS-SUB-SUM      TO CK-SUB-SUM
+           MOVE WS-MUL-COUNT    TO CK-MUL-COUNT
+           MOVE WS-MUL-SUM      TO CK-MUL-SUM
+           MOVE WS-DIV-COUNT    TO CK-DIV-COUNT
+           MOVE WS-DIV-SUM      TO CK-DIV-SUM
+           MOVE WS-ERROR-COUNT  TO CK-ERROR-COUNT
+           MOVE WS-GRAND-COUNT  TO CK-GRAND-COUNT
+           MOVE WS-GRAND-SUM    TO CK-GRAND-SUM
+           SET CK-RUN-COMPLETE TO TRUE
+           OPEN OUTPUT CALC-CKPT-FILE
+           WRITE CALC-CKPT-RECORD
+           CLOSE CALC-CKPT-FILE
+           .
+       5250-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  6000-ACCUM-PROCESS - READ TRANINA, CARRY THE RUNNING BALANCE
+      *  FORWARD AS NUM1 OF EACH SUCCEEDING TRANSACTION, WRITE
+      *  TRANOUTA.  SHARES NUM1/NUM2/OPERACION/RESULTADO, 8000-CALC-
+      *  OPERATION AND 3000-WRITE-AUDIT WITH UT-END AND
+      *  2200-PROCESS-TRAN SINCE ACCUM AMOUNTS ARE THE SAME TWO-DECIMAL
+      *  SCALE, SO THE ACCUM FEED LANDS IN THE SAME CALCAUD AUDIT LOG
+      *  AS EVERY OTHER TWO-DECIMAL CALCULATION.
+      *****************************************************************
+       6000-ACCUM-PROCESS.
+           PERFORM 6010-READ-CHECKPOINTA THRU 6010-EXIT
+
+           OPEN INPUT CALC-TRANA-FILE
+           IF WS-TRANA-FILE-STATUS NOT = "00"
+               DISPLAY "CALCULADORA - UNABLE TO OPEN TRANINA, FILE "
+                   "STATUS " WS-TRANA-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM 6030-OPEN-OUTA-FILE THRU 6030-EXIT
+               OPEN OUTPUT CALC-RPTA-FILE
+
+               PERFORM 6100-READ-TRANA THRU 6100-EXIT
+
+               PERFORM 6200-PROCESS-TRANA THRU 6200-EXIT
+                   UNTIL WS-END-OF-TRANA-FILE
+
+               PERFORM 6350-COMPLETE-CHECKPOINTA THRU 6350-EXIT
+
+               PERFORM 6450-PRINT-REPORTA THRU 6450-EXIT
+
+               CLOSE CALC-TRANA-FILE
+               CLOSE CALC-OUTA-FILE
+               CLOSE CALC-RPTA-FILE
+           END-IF
+           .
+       6000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  6010-READ-CHECKPOINTA - THE ACCUM COUNTERPART OF
+      *  5000-READ-CHECKPOINT.  ALSO RELOADS WS-ACCUM-BALANCE SO A
+      *  RESTARTED RUN PICKS THE RUNNING BALANCE UP WHERE IT LEFT OFF.
+      *****************************************************************
+       6010-READ-CHECKPOINTA.
+           MOVE 0 TO WS-RESTARTA-SEQ-NO
+           OPEN INPUT CALC-CKPTA-FILE
+           IF WS-CKPTA-FILE-STATUS = "00"
+               READ CALC-CKPTA-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKA-RUN-INTERRUPTED
+                           MOVE CKA-LAST-SEQ-NO TO WS-RESTARTA-SEQ-NO
+                           MOVE CKA-BALANCE     TO WS-ACCUM-BALANCE
+                           MOVE CKA-ADD-COUNT   TO WS-ADDA-COUNT
+                           MOVE CKA-SUB-COUNT   TO WS-SUBA-COUNT
+                           MOVE CKA-MUL-COUNT   TO WS-MULA-COUNT
+                           MOVE CKA-DIV-COUNT   TO WS-DIVA-COUNT
+                           MOVE CKA-ERROR-COUNT TO WS-ERRORA-COUNT
+                           MOVE CKA-GRAND-COUNT TO WS-GRANDA-COUNT
+                       END-IF
+               END-READ
+               CLOSE CALC-CKPTA-FILE
+           END-IF
+           .
+       6010-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  6030-OPEN-OUTA-FILE - THE ACCUM COUNTERPART OF
+      *  2050-OPEN-OUT-FILE.
+      *****************************************************************
+       6030-OPEN-OUTA-FILE.
+           IF WS-RESTARTA-SEQ-NO > 0
+               OPEN EXTEND CALC-OUTA-FILE
+               IF WS-OUTA-FILE-STATUS = "35"
+                   OPEN OUTPUT CALC-OUTA-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CALC-OUTA-FILE
+           END-IF
+           .
+       6030-EXIT.
+           EXIT.
+
+       6100-READ-TRANA.
+           READ CALC-TRANA-FILE
+               AT END
+                   SET WS-END-OF-TRANA-FILE TO TRUE
+           END-READ
+           .
+       6100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  6200-PROCESS-TRANA - NUM1 IS ALWAYS THE BALANCE CARRIED
+      *  FORWARD FROM THE PRIOR TRANSACTION (ZERO FOR THE FIRST); NUM2
+      *  IS THE AMOUNT ON THIS TRANSACTION.  ON A CALC ERROR THE
+      *  RUNNING BALANCE IS LEFT UNCHANGED SO ONE BAD TRANSACTION
+      *  CANNOT CORRUPT THE ACCOUNT TOTAL.
+      *****************************************************************
+       6200-PROCESS-TRANA.
+           IF CTA-TRAN-SEQ-NO > WS-RESTARTA-SEQ-NO
+               MOVE WS-ACCUM-BALANCE TO NUM1
+               MOVE CTA-AMOUNT       TO NUM2
+               MOVE CTA-OPERACION    TO OPERACION
+
+               PERFORM 8000-CALC-OPERATION THRU 8000-EXIT
+
+               PERFORM 6400-ACCUMULATE-TOTALSA THRU 6400-EXIT
+
+               IF NOT WS-CALC-ERROR
+                   MOVE RESULTADO TO WS-ACCUM-BALANCE
+               END-IF
+
+               MOVE CTA-AMOUNT       TO COA-AMOUNT
+               MOVE CTA-OPERACION    TO COA-OPERACION
+               MOVE WS-ACCUM-BALANCE TO COA-BALANCE
+               IF WS-CALC-ERROR
+                   SET COA-STATUS-ERROR TO TRUE
+               ELSE
+                   SET COA-STATUS-OK TO TRUE
+               END-IF
+               WRITE CALC-OUTA-RECORD
+
+               PERFORM 3000-WRITE-AUDIT THRU 3000-EXIT
+
+               PERFORM 6300-CHECKPOINTA-IF-DUE THRU 6300-EXIT
+           END-IF
+
+           PERFORM 6100-READ-TRANA THRU 6100-EXIT
+           .
+       6200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  6300-CHECKPOINTA-IF-DUE - THE ACCUM COUNTERPART OF
+      *  5050-CHECKPOINT-IF-DUE.
+      *****************************************************************
+       6300-CHECKPOINTA-IF-DUE.
+           ADD 1 TO WS-SINCE-CHECKPOINTA-COUNT
+           IF WS-SINCE-CHECKPOINTA-COUNT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 6320-WRITE-CHECKPOINTA THRU 6320-EXIT
+               MOVE 0 TO WS-SINCE-CHECKPOINTA-COUNT
+           END-IF
+           .
+       6300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  6320-WRITE-CHECKPOINTA - THE ACCUM COUNTERPART OF
+      *  5200-WRITE-CHECKPOINT.  PERSISTS THE RUNNING BALANCE AS WELL
+      *  AS THE LAST TRANSACTION SEQUENCE NUMBER SO A RESTART RESUMES
+      *  THE ACCUMULATION FROM THE RIGHT BALANCE.
+      *****************************************************************
+       6320-WRITE-CHECKPOINTA.
+           MOVE CTA-TRAN-SEQ-NO  TO CKA-LAST-SEQ-NO
+           MOVE WS-ACCUM-BALANCE TO CKA-BALANCE
+           MOVE WS-ADDA-COUNT    TO CKA-ADD-COUNT
+           MOVE WS-SUBA-COUNT    TO CKA-SUB-COUNT
+           MOVE WS-MULA-COUNT    TO CKA-MUL-COUNT
+           MOVE WS-DIVA-COUNT    TO CKA-DIV-COUNT
+           MOVE WS-ERRORA-COUNT  TO CKA-ERROR-COUNT
+           MOVE WS-GRANDA-COUNT  TO CKA-GRAND-COUNT
+           SET CKA-RUN-INTERRUPTED TO TRUE
+           OPEN OUTPUT CALC-CKPTA-FILE
+           WRITE CALC-CKPTA-RECORD
+           CLOSE CALC-CKPTA-FILE
+           .
+       6320-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  6350-COMPLETE-CHECKPOINTA - THE ACCUM COUNTERPART OF
+      *  5250-COMPLETE-CHECKPOINT.
+      *****************************************************************
+       6350-COMPLETE-CHECKPOINTA.
+           MOVE CTA-TRAN-SEQ-NO  TO CKA-LAST-SEQ-NO
+           MOVE WS-ACCUM-BALANCE TO CKA-BALANCE
+           MOVE WS-ADDA-COUNT    TO CKA-ADD-COUNT
+           MOVE WS-SUBA-COUNT    TO CKA-SUB-COUNT
+           MOVE WS-MULA-COUNT    TO CKA-MUL-COUNT
+           MOVE WS-DIVA-COUNT    TO CKA-DIV-COUNT
+           MOVE WS-ERRORA-COUNT  TO CKA-ERROR-COUNT
+           MOVE WS-GRANDA-COUNT  TO CKA-GRAND-COUNT
+           SET CKA-RUN-COMPLETE TO TRUE
+           OPEN OUTPUT CALC-CKPTA-FILE
+           WRITE CALC-CKPTA-RECORD
+           CLOSE CALC-CKPTA-FILE
+           .
+       6350-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  6400-ACCUMULATE-TOTALSA - THE ACCUM COUNTERPART OF
+      *  4000-ACCUMULATE-TOTALS.  THERE IS NO PER-OPERATION SUM TO
+      *  KEEP HERE - THE RUNNING BALANCE ITSELF IS THE FIGURE THAT
+      *  MATTERS, AND IT IS CARRIED IN WS-ACCUM-BALANCE - SO ONLY
+      *  TRANSACTION COUNTS ARE TRACKED PER OPERATION FOR THE SUMMARY.
+      *****************************************************************
+       6400-ACCUMULATE-TOTALSA.
+           IF WS-CALC-ERROR
+               ADD 1 TO WS-ERRORA-COUNT
+           ELSE
+               EVALUATE OPERACION
+                   WHEN "a"
+                       ADD 1 TO WS-ADDA-COUNT
+                   WHEN "m"
+                       ADD 1 TO WS-SUBA-COUNT
+                   WHEN "M"
+                       ADD 1 TO WS-MULA-COUNT
+                   WHEN "d"
+                       ADD 1 TO WS-DIVA-COUNT
+               END-EVALUATE
+           END-IF
+
+           ADD 1 TO WS-GRANDA-COUNT
+           .
+       6400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  6450-PRINT-REPORTA - THE ACCUM COUNTERPART OF 4050-PRINT-
+      *  REPORT.  REPORTS HOW MANY TRANSACTIONS OF EACH KIND WERE
+      *  APPLIED AND THE ENDING BALANCE, RATHER THAN A SUM PER
+      *  OPERATION, SINCE EACH TRANSACTION IN ACCUM MODE ACTS ON THE
+      *  SAME RUNNING TOTAL INSTEAD OF ON AN INDEPENDENT PAIR.
+      *****************************************************************
+       6450-PRINT-REPORTA.
+           MOVE SPACES TO RPTA-LINE
+           MOVE "CALCULADORA ACCUM SUMMARY" TO RPTA-LINE
+           WRITE RPTA-LINE
+
+           MOVE SPACES TO RPTA-LINE
+           WRITE RPTA-LINE
+
+           MOVE "ADDS"       TO RDA-LABEL
+           MOVE WS-ADDA-COUNT TO RDA-COUNT
+           MOVE ZERO         TO RDA-SUM
+           MOVE WS-RPTA-DETAIL-LINE TO RPTA-LINE
+           WRITE RPTA-LINE
+
+           MOVE "SUBTRACTS"  TO RDA-LABEL
+           MOVE WS-SUBA-COUNT TO RDA-COUNT
+           MOVE ZERO         TO RDA-SUM
+           MOVE WS-RPTA-DETAIL-LINE TO RPTA-LINE
+           WRITE RPTA-LINE
+
+           MOVE "MULTIPLIES" TO RDA-LABEL
+           MOVE WS-MULA-COUNT TO RDA-COUNT
+           MOVE ZERO         TO RDA-SUM
+           MOVE WS-RPTA-DETAIL-LINE TO RPTA-LINE
+           WRITE RPTA-LINE
+
+           MOVE "DIVIDES"    TO RDA-LABEL
+           MOVE WS-DIVA-COUNT TO RDA-COUNT
+           MOVE ZERO         TO RDA-SUM
+           MOVE WS-RPTA-DETAIL-LINE TO RPTA-LINE
+           WRITE RPTA-LINE
+
+           MOVE "ERRORS"       TO RDA-LABEL
+           MOVE WS-ERRORA-COUNT TO RDA-COUNT
+           MOVE ZERO           TO RDA-SUM
+           MOVE WS-RPTA-DETAIL-LINE TO RPTA-LINE
+           WRITE RPTA-LINE
+
+           MOVE SPACES TO RPTA-LINE
+           WRITE RPTA-LINE
+
+           MOVE "TRANSACTIONS"  TO RDA-LABEL
+           MOVE WS-GRANDA-COUNT TO RDA-COUNT
+           MOVE ZERO            TO RDA-SUM
+           MOVE WS-RPTA-DETAIL-LINE TO RPTA-LINE
+           WRITE RPTA-LINE
+
+           MOVE "ENDING BALANCE" TO RDA-LABEL
+           MOVE ZERO             TO RDA-COUNT
+           MOVE WS-ACCUM-BALANCE TO RDA-SUM
+           MOVE WS-RPTA-DETAIL-LINE TO RPTA-LINE
+           WRITE RPTA-LINE
+           .
+       6450-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  UT-END - ORIGINAL SINGLE-INVOCATION ENTRY POINT.  READS THE
+      *  THREE COMMAND-LINE ARGUMENTS AND PERFORMS ONE CALCULATION.
+      *****************************************************************
+       UT-END.
+           ACCEPT NUM1 FROM ARGUMENT-VALUE
+           ACCEPT NUM2 FROM ARGUMENT-VALUE
+           ACCEPT OPERACION FROM ARGUMENT-VALUE
+
+           PERFORM 8000-CALC-OPERATION THRU 8000-EXIT
+
+           PERFORM 3000-WRITE-AUDIT THRU 3000-EXIT
+
+           IF WS-CALC-ERROR
+               DISPLAY WS-ERROR-MESSAGE
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY RESULTADO
+           END-IF
+           .
+       UT-END-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8000-CALC-OPERATION - THE FOUR SUPPORTED OPERATIONS, VIA THE
+      *  SHARED CALC0010 SUBROUTINE SO BATCH MODE AND SINGLE-
+      *  INVOCATION MODE STAY IN STEP WITH EVERY OTHER CALLER OF
+      *  CALC0010.
+      *****************************************************************
+       8000-CALC-OPERATION.
+           CALL "CALC0010" USING NUM1, NUM2, OPERACION, RESULTADO,
+               WS-CALC-ERROR-SW, WS-ERROR-MESSAGE
+           .
+       8000-EXIT.
+           EXIT.
