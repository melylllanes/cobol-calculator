@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  CALCTRNA.CPY
+      *  CALCULATOR RUNNING-BALANCE (ACCUM) TRANSACTION INPUT RECORD
+      *  ONE RECORD PER ADJUSTMENT TO BE APPLIED TO THE RUNNING BALANCE
+      *  IN ACCUM MODE.  UNLIKE CALCTRAN.CPY, THERE IS NO NUM1 ON THE
+      *  RECORD - NUM1 IS ALWAYS THE BALANCE CARRIED FORWARD FROM THE
+      *  PRIOR TRANSACTION (OR ZERO FOR THE FIRST), SO ONLY THE
+      *  ADJUSTMENT AMOUNT AND OPERACION ARE SUPPLIED.
+      *
+      *  CTA-TRAN-SEQ-NO FOLLOWS THE SAME CONTRACT AS CT-TRAN-SEQ-NO ON
+      *  CALCTRAN.CPY - STRICTLY ASCENDING, NO GAPS, STARTING AT 1 FOR
+      *  EACH DAY'S INPUT FILE.
+      *****************************************************************
+       01  CALC-TRANA-RECORD.
+           05  CTA-TRAN-SEQ-NO         PIC 9(09).
+           05  CTA-AMOUNT              PIC S9(05)V99.
+           05  CTA-OPERACION           PIC X(01).
