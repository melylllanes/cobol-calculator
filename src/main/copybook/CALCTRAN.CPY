@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  CALCTRAN.CPY
+      *  CALCULATOR TRANSACTION INPUT RECORD
+      *  ONE RECORD PER NUM1/NUM2/OPERACION TRIPLE TO BE CALCULATED
+      *  IN BATCH MODE.
+      *
+      *  CT-TRAN-SEQ-NO WAS ADDED WHEN CHECKPOINT/RESTART WAS BUILT SO
+      *  A RESTARTED RUN COULD TELL WHICH TRANSACTIONS WERE ALREADY
+      *  PROCESSED.  WHATEVER JOB STEP OR PROCESS BUILDS TRANIN MUST
+      *  SUPPLY THIS AS THE FIRST FIELD ON EVERY RECORD, STRICTLY
+      *  ASCENDING AND WITH NO GAPS, STARTING AT 1 FOR EACH DAY'S
+      *  INPUT FILE - IT IS NOT OPTIONAL AND IS NOT DERIVED FROM
+      *  RECORD POSITION BY THE PROGRAM.
+      *****************************************************************
+       01  CALC-TRAN-RECORD.
+           05  CT-TRAN-SEQ-NO          PIC 9(09).
+           05  CT-NUM1                 PIC S9(05)V99.
+           05  CT-NUM2                 PIC S9(05)V99.
+           05  CT-OPERACION            PIC X(01).
