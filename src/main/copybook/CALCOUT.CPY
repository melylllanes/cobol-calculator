@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  CALCOUT.CPY
+      *  CALCULATOR BATCH RESULT OUTPUT RECORD
+      *  ONE RECORD PER INPUT CALCTRAN.CPY TRANSACTION, FIXED WIDTH SO
+      *  A DOWNSTREAM JOB STEP CAN READ IT DIRECTLY.
+      *****************************************************************
+       01  CALC-OUT-RECORD.
+           05  CO-NUM1                 PIC S9(05)V99.
+           05  CO-NUM2                 PIC S9(05)V99.
+           05  CO-OPERACION            PIC X(01).
+           05  CO-RESULTADO            PIC S9(05)V99.
+           05  CO-STATUS               PIC X(01).
+               88  CO-STATUS-OK            VALUE " ".
+               88  CO-STATUS-ERROR          VALUE "E".
