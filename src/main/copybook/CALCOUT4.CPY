@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  CALCOUT4.CPY
+      *  CALCULATOR BATCH4 (FOUR-DECIMAL) RESULT OUTPUT RECORD
+      *  ONE RECORD PER INPUT CALCTRN4.CPY TRANSACTION, FIXED WIDTH SO
+      *  A DOWNSTREAM JOB STEP CAN READ IT DIRECTLY.
+      *****************************************************************
+       01  CALC-OUT4-RECORD.
+           05  CO4-NUM1                PIC S9(05)V9(04).
+           05  CO4-NUM2                PIC S9(05)V9(04).
+           05  CO4-OPERACION           PIC X(01).
+           05  CO4-RESULTADO           PIC S9(05)V9(04).
+           05  CO4-STATUS              PIC X(01).
+               88  CO4-STATUS-OK           VALUE " ".
+               88  CO4-STATUS-ERROR        VALUE "E".
