@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  CALCOUTA.CPY
+      *  CALCULATOR RUNNING-BALANCE (ACCUM) RESULT OUTPUT RECORD
+      *  ONE RECORD PER INPUT CALCTRNA.CPY TRANSACTION.  COA-BALANCE IS
+      *  THE RUNNING BALANCE AFTER THIS TRANSACTION WAS APPLIED (OR THE
+      *  UNCHANGED PRIOR BALANCE, IF THE TRANSACTION ERRORED).
+      *****************************************************************
+       01  CALC-OUTA-RECORD.
+           05  COA-AMOUNT              PIC S9(05)V99.
+           05  COA-OPERACION           PIC X(01).
+           05  COA-BALANCE             PIC S9(05)V99.
+           05  COA-STATUS              PIC X(01).
+               88  COA-STATUS-OK           VALUE " ".
+               88  COA-STATUS-ERROR        VALUE "E".
