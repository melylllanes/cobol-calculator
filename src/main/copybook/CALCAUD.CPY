@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  CALCAUD.CPY
+      *  CALCULATOR AUDIT LOG RECORD
+      *  ONE RECORD IS APPENDED FOR EVERY CALCULATION PERFORMED, BOTH
+      *  IN SINGLE-INVOCATION MODE AND IN BATCH MODE, SO THE DAY'S
+      *  CALCULATIONS CAN BE RECONSTRUCTED FOR RECONCILIATION.
+      *****************************************************************
+       01  CALC-AUDIT-RECORD.
+           05  CA-TIMESTAMP.
+               10  CA-DATE             PIC 9(08).
+               10  CA-TIME             PIC 9(08).
+           05  CA-NUM1                 PIC S9(05)V99.
+           05  CA-NUM2                 PIC S9(05)V99.
+           05  CA-OPERACION            PIC X(01).
+           05  CA-RESULTADO            PIC S9(05)V99.
+           05  CA-ERROR-FLAG           PIC X(01).
+               88  CA-ERROR-YES            VALUE "Y".
+               88  CA-ERROR-NO             VALUE "N".
