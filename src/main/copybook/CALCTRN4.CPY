@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  CALCTRN4.CPY
+      *  CALCULATOR HIGH-SCALE (FOUR-DECIMAL) TRANSACTION RECORD
+      *  USED BY THE BATCH4 FEED FOR LEDGERS SUCH AS UNIT-COST
+      *  CALCULATIONS THAT NEED MORE THAN TWO DECIMAL PLACES.  THE
+      *  STANDARD TWO-DECIMAL CALCTRAN.CPY LAYOUT IS UNCHANGED AND
+      *  REMAINS THE DEFAULT FOR EVERY OTHER FEED.
+      *****************************************************************
+       01  CALC-TRAN4-RECORD.
+           05  CT4-TRAN-SEQ-NO         PIC 9(09).
+           05  CT4-NUM1                PIC S9(05)V9(04).
+           05  CT4-NUM2                PIC S9(05)V9(04).
+           05  CT4-OPERACION           PIC X(01).
