@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  CALCAUD4.CPY
+      *  CALCULATOR HIGH-SCALE (FOUR-DECIMAL) AUDIT LOG RECORD
+      *  ONE RECORD IS APPENDED FOR EVERY BATCH4 CALCULATION PERFORMED,
+      *  SO A FOUR-DECIMAL FEED LEAVES THE SAME KIND OF RECONSTRUCTABLE
+      *  TRAIL AS THE STANDARD TWO-DECIMAL PATH'S CALCAUD.CPY.
+      *****************************************************************
+       01  CALC-AUDIT4-RECORD.
+           05  CA4-TIMESTAMP.
+               10  CA4-DATE            PIC 9(08).
+               10  CA4-TIME            PIC 9(08).
+           05  CA4-NUM1                PIC S9(05)V9(04).
+           05  CA4-NUM2                PIC S9(05)V9(04).
+           05  CA4-OPERACION           PIC X(01).
+           05  CA4-RESULTADO           PIC S9(05)V9(04).
+           05  CA4-ERROR-FLAG          PIC X(01).
+               88  CA4-ERROR-YES           VALUE "Y".
+               88  CA4-ERROR-NO            VALUE "N".
