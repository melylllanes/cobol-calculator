@@ -0,0 +1,33 @@
+      *****************************************************************
+      *  CALCCKPT.CPY
+      *  CALCULATOR BATCH CHECKPOINT RECORD
+      *  HOLDS THE TRANSACTION SEQUENCE NUMBER OF THE LAST TRANSACTION
+      *  FULLY PROCESSED (CALCULATED, AUDITED AND WRITTEN TO OUTPUT),
+      *  PLUS THE CONTROL-BREAK TOTALS ACCUMULATED SO FAR.  A RESTARTED
+      *  RUN SKIPS EVERY TRANSACTION AT OR BELOW THE SEQUENCE NUMBER
+      *  AND RELOADS THE TOTALS SO THE DAILY SUMMARY REPORT COVERS THE
+      *  WHOLE RUN, NOT JUST THE TRANSACTIONS PROCESSED SINCE RESTART.
+      *
+      *  CK-RUN-STATUS TELLS A RESTART WHETHER THIS RECORD IS A LIVE
+      *  RESTART POINT OR JUST THE LEFTOVER OF A RUN THAT FINISHED
+      *  CLEANLY.  A RUN THAT FALLS OFF THE END OF ITS INPUT FILE
+      *  MARKS ITS FINAL CHECKPOINT COMPLETE, SO THE NEXT DAY'S TRANIN
+      *  (WHICH STARTS ITS OWN SEQUENCE NUMBERING BACK AT 1) IS NEVER
+      *  MISREAD AS ALREADY PROCESSED.
+      *****************************************************************
+       01  CALC-CKPT-RECORD.
+           05  CK-LAST-SEQ-NO          PIC 9(09).
+           05  CK-ADD-COUNT            PIC S9(07).
+           05  CK-ADD-SUM              PIC S9(07)V99.
+           05  CK-SUB-COUNT            PIC S9(07).
+           05  CK-SUB-SUM              PIC S9(07)V99.
+           05  CK-MUL-COUNT            PIC S9(07).
+           05  CK-MUL-SUM              PIC S9(07)V99.
+           05  CK-DIV-COUNT            PIC S9(07).
+           05  CK-DIV-SUM              PIC S9(07)V99.
+           05  CK-ERROR-COUNT          PIC S9(07).
+           05  CK-GRAND-COUNT          PIC S9(07).
+           05  CK-GRAND-SUM            PIC S9(07)V99.
+           05  CK-RUN-STATUS           PIC X(01).
+               88  CK-RUN-COMPLETE         VALUE "C".
+               88  CK-RUN-INTERRUPTED      VALUE "I".
