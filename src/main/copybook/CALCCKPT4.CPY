@@ -0,0 +1,27 @@
+      *****************************************************************
+      *  CALCCKPT4.CPY
+      *  CALCULATOR HIGH-SCALE (FOUR-DECIMAL) BATCH CHECKPOINT RECORD
+      *  HOLDS THE TRANSACTION SEQUENCE NUMBER OF THE LAST BATCH4
+      *  TRANSACTION FULLY PROCESSED, PLUS THE CONTROL-BREAK TOTALS
+      *  ACCUMULATED SO FAR, MIRRORING CALCCKPT.CPY FOR THE STANDARD
+      *  TWO-DECIMAL PATH SO THE FOUR-DECIMAL FEED CAN RESTART TOO.
+      *
+      *  CK4-RUN-STATUS IS THE BATCH4 COUNTERPART OF CK-RUN-STATUS ON
+      *  CALCCKPT.CPY - SEE THAT COPYBOOK FOR WHY IT IS NEEDED.
+      *****************************************************************
+       01  CALC-CKPT4-RECORD.
+           05  CK4-LAST-SEQ-NO         PIC 9(09).
+           05  CK4-ADD-COUNT           PIC S9(07).
+           05  CK4-ADD-SUM             PIC S9(07)V9(04).
+           05  CK4-SUB-COUNT           PIC S9(07).
+           05  CK4-SUB-SUM             PIC S9(07)V9(04).
+           05  CK4-MUL-COUNT           PIC S9(07).
+           05  CK4-MUL-SUM             PIC S9(07)V9(04).
+           05  CK4-DIV-COUNT           PIC S9(07).
+           05  CK4-DIV-SUM             PIC S9(07)V9(04).
+           05  CK4-ERROR-COUNT         PIC S9(07).
+           05  CK4-GRAND-COUNT         PIC S9(07).
+           05  CK4-GRAND-SUM           PIC S9(07)V9(04).
+           05  CK4-RUN-STATUS          PIC X(01).
+               88  CK4-RUN-COMPLETE        VALUE "C".
+               88  CK4-RUN-INTERRUPTED     VALUE "I".
