@@ -0,0 +1,23 @@
+      *****************************************************************
+      *  CALCCKPTA.CPY
+      *  CALCULATOR RUNNING-BALANCE (ACCUM) BATCH CHECKPOINT RECORD
+      *  HOLDS THE TRANSACTION SEQUENCE NUMBER OF THE LAST ACCUM
+      *  TRANSACTION FULLY PROCESSED, THE RUNNING BALANCE AS OF THAT
+      *  TRANSACTION, AND THE CONTROL-BREAK COUNTS ACCUMULATED SO FAR,
+      *  MIRRORING CALCCKPT.CPY SO THE ACCUM FEED CAN RESTART TOO.
+      *
+      *  CKA-RUN-STATUS IS THE ACCUM COUNTERPART OF CK-RUN-STATUS ON
+      *  CALCCKPT.CPY - SEE THAT COPYBOOK FOR WHY IT IS NEEDED.
+      *****************************************************************
+       01  CALC-CKPTA-RECORD.
+           05  CKA-LAST-SEQ-NO         PIC 9(09).
+           05  CKA-BALANCE             PIC S9(05)V99.
+           05  CKA-ADD-COUNT           PIC S9(07).
+           05  CKA-SUB-COUNT           PIC S9(07).
+           05  CKA-MUL-COUNT           PIC S9(07).
+           05  CKA-DIV-COUNT           PIC S9(07).
+           05  CKA-ERROR-COUNT         PIC S9(07).
+           05  CKA-GRAND-COUNT         PIC S9(07).
+           05  CKA-RUN-STATUS          PIC X(01).
+               88  CKA-RUN-COMPLETE        VALUE "C".
+               88  CKA-RUN-INTERRUPTED     VALUE "I".
